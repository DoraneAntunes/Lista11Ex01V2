@@ -19,10 +19,16 @@
        input-output section.
        file-control.
 
-           select arqTemp assign to "arqTemp.txt"
+           select arqTemp assign to ws-nome-arquivo
+           organization is indexed
+           access mode is dynamic
+           record key is fd-chave
+           file status is ws-fs-arqTemp.
+
+           select arqTempCSV assign to ws-nome-csv
            organization is line sequential
            access mode is sequential
-           file status is ws-fs-arqTemp.
+           file status is ws-fs-csv.
 
        i-o-control.
 
@@ -33,25 +39,107 @@
        file section.
        fd arqTemp.
        01 fd-temp.
-          05 fd-dia                                pic  9(02).
+          05 fd-chave.
+             10 fd-ano                             pic  9(04).
+             10 fd-mes                             pic  9(02).
+             10 fd-dia                             pic  9(02).
+          05 fd-estacao                            pic  9(02).
           05 fd-temperatura                        pic 99,00(04).
+          05 fd-operador                           pic  x(10).
+          05 fd-data-registro                      pic  9(08).
+          05 fd-hora-registro                      pic  9(06).
+
+       fd arqTempCSV.
+       01 fd-linha-csv                              pic x(40).
 
       *>----Variaveis de trabalho
        working-storage section.
 
        77  ws-fs-arqTemp                           pic  9(02).
 
+       77  ws-estacao                              pic  9(02) value 01.
+       77  ws-nome-arquivo                         pic  x(20).
+       77  ws-nome-csv                             pic  x(20).
+
+       77  ws-operador                             pic  x(10) value spaces.
+       77  ws-data-hora-sistema                    pic  x(21).
+
        01 ws-temp.
-          05 ws-dia                                pic  9(02).
+          05 ws-chave.
+             10 ws-ano                             pic  9(04).
+             10 ws-mes                             pic  9(02).
+             10 ws-dia                             pic  9(02).
+          05 ws-temp-estacao                       pic  9(02).
           05 ws-temperatura                        pic 99,00(04).
+          05 ws-temp-operador                      pic  x(10).
+          05 ws-temp-data-registro                 pic  9(08).
+          05 ws-temp-hora-registro                 pic  9(06).
 
        77 ws-sair                                  pic  x(01).
           88  fechar                               value "X" "x".
           88  voltar                               value "V" "v".
 
+       77 ws-pesquisar                              pic  x(01).
+          88  pesquisar-dia                         value "S" "s".
+          88  listar-ordenado                       value "O" "o".
+          88  listar-filtrado                       value "F" "f".
+
+       01 ws-busca.
+          05 ws-busca-dia                          pic  9(02).
+          05 ws-busca-mes                          pic  9(02).
+          05 ws-busca-ano                          pic  9(04).
+
+       77 ws-filtro-temp                            pic 99,00(04).
+
+       01  ws-tab-consulta.
+           05 ws-tab-consulta-qtd                   pic 9(04) value zero.
+           05 ws-tab-consulta-reg  occurs 500 times
+                                    indexed by ws-ci ws-cj.
+               10 ws-tc-chave.
+                  15 ws-tc-ano                       pic  9(04).
+                  15 ws-tc-mes                       pic  9(02).
+                  15 ws-tc-dia                       pic  9(02).
+               10 ws-tc-estacao                      pic  9(02).
+               10 ws-tc-temp                         pic 99,00(04).
+               10 ws-tc-operador                     pic  x(10).
+               10 ws-tc-data-registro                pic  9(08).
+               10 ws-tc-hora-registro                pic  9(06).
+
+       01  ws-tc-troca.
+           05 ws-tc-troca-chave.
+              10 ws-tc-troca-ano                     pic  9(04).
+              10 ws-tc-troca-mes                     pic  9(02).
+              10 ws-tc-troca-dia                     pic  9(02).
+           05 ws-tc-troca-estacao                    pic  9(02).
+           05 ws-tc-troca-temp                       pic 99,00(04).
+           05 ws-tc-troca-operador                   pic  x(10).
+           05 ws-tc-troca-data-registro              pic  9(08).
+           05 ws-tc-troca-hora-registro               pic  9(06).
+
+       77 ws-achou-registro                         pic  x(01).
+          88  achou-registro                        value "S".
+
+       77 ws-dia-valido                              pic  x(01).
+          88  dia-valido                             value "S".
+
+       77 ws-mes-valido                              pic  x(01).
+          88  mes-valido                             value "S".
+
+       77 ws-ano-valido                              pic  x(01).
+          88  ano-valido                             value "S".
+
+       77 ws-temp-valido                             pic  x(01).
+          88  temp-valido                            value "S".
+
+       77  ws-fs-csv                                pic  9(02).
+       77  ws-total-exportado                       pic 9(05) value zero.
+
        01  ws-menu.
            05 ws-cadastrar                         pic  x(01).
            05 ws-consultar                         pic  x(01).
+           05 ws-alterar                           pic  x(01).
+           05 ws-excluir                           pic  x(01).
+           05 ws-exportar                          pic  x(01).
 
        77 teste                          pic x(12) value 'Helo, world'.
 
@@ -69,16 +157,28 @@
            05 line 01 col 01 value "                                                                     [ ]Sair ".
            05 line 02 col 01 value "                                Tela Principal                               ".
            05 line 04 col 01 value "      MENU                                                                   ".
+           05 line 05 col 01 value "      Estacao (numero) :                                                    ".
            05 line 07 col 01 value "        [ ]Cadastrar Temperaturas                                            ".
            05 line 08 col 01 value "        [ ]Consulta de Temperaturas                                          ".
+           05 line 09 col 01 value "        [ ]Alterar Temperatura                                               ".
+           05 line 10 col 01 value "        [ ]Excluir Temperatura                                               ".
+           05 line 11 col 01 value "        [ ]Exportar CSV                                                      ".
            05 line 12 col 01 value "                                                                             ".
 
            05 sc-sair              line 01 col 71 pic x(01)
            using ws-sair           foreground-color 12.
+           05 sc-estacao-menu      line 05 col 26 pic 9(02)
+           using ws-estacao        foreground-color 15.
            05 sc-cadastrar         line 07 col 10 pic x(01)
            using ws-cadastrar      foreground-color 15.
            05 sc-consulta          line 08 col 10 pic x(01)
            using ws-consultar      foreground-color 15.
+           05 sc-alterar           line 09 col 10 pic x(01)
+           using ws-alterar        foreground-color 15.
+           05 sc-excluir           line 10 col 10 pic x(01)
+           using ws-excluir        foreground-color 15.
+           05 sc-exportar          line 11 col 10 pic x(01)
+           using ws-exportar       foreground-color 15.
 
        01 tela-consulta.
 
@@ -87,17 +187,34 @@
            05 line 01 col 01 value "                                                                     [ ]Sair ".
            05 line 02 col 01 value "                         Consultando as Temperaturas                         ".
            05 line 04 col 01 value "                                                                             ".
+           05 line 06 col 01 value " Estacao     :                                                               ".
            05 line 07 col 01 value " Dia         :                                                               ".
-           05 line 08 col 01 value " Temperaturas:                                                               ".
-           05 line 12 col 01 value " Deseja consultar mais uma temperatura? Aperte enter                         ".
+           05 line 08 col 01 value " Mes         :                                                               ".
+           05 line 09 col 01 value " Ano         :                                                               ".
+           05 line 10 col 01 value " Temperaturas:                                                               ".
+           05 line 11 col 01 value " Operador    :                                                               ".
+           05 line 12 col 01 value " Registrado  :                                                               ".
+           05 line 14 col 01 value " Deseja consultar mais uma temperatura? Aperte enter                         ".
 
 
            05 sc-sair              line 01 col 71 pic x(01)
            using ws-sair           foreground-color 12.
+           05 sc-estacao           line 06 col 16 pic 9(02)
+           using ws-temp-estacao   foreground-color 15.
            05 sc-dia               line 07 col 16 pic 9(02)
            using ws-dia            foreground-color 15.
-           05 sc-temp              line 08 col 16 pic 9(04)
+           05 sc-mes               line 08 col 16 pic 9(02)
+           using ws-mes            foreground-color 15.
+           05 sc-ano               line 09 col 16 pic 9(04)
+           using ws-ano            foreground-color 15.
+           05 sc-temp              line 10 col 16 pic 9(04)
            using ws-temperatura    foreground-color 15.
+           05 sc-operador          line 11 col 16 pic x(10)
+           using ws-temp-operador  foreground-color 15.
+           05 sc-data-reg          line 12 col 16 pic 9(08)
+           using ws-temp-data-registro foreground-color 15.
+           05 sc-hora-reg          line 12 col 28 pic 9(06)
+           using ws-temp-hora-registro foreground-color 15.
 
 
       *>Declaração do corpo do programa
@@ -113,6 +230,8 @@
       *>------------------------------------------------------------------------
        inicializa section.
 
+           display "Identificacao do operador (ate 10 caracteres): "
+           accept ws-operador
            .
        inicializa-exit.
            exit.
@@ -129,6 +248,8 @@
                display tela-menu
                accept  tela-menu
 
+               perform monta-nome-arquivo
+
                if ws-cadastrar = "X"
                or ws-cadastrar = "x" then
                    perform cadastra-temp
@@ -140,6 +261,23 @@
 
                end-if
 
+               if ws-alterar = "x"
+               or ws-alterar = "X" then
+                   perform altera-temp
+               end-if
+
+               if ws-excluir = "x"
+               or ws-excluir = "X" then
+                   perform exclui-temp
+               end-if
+
+               if ws-exportar = "x"
+               or ws-exportar = "X" then
+                   perform exporta-csv
+               end-if
+
+               initialize ws-menu
+
            end-perform
 
 
@@ -147,6 +285,32 @@
        processamento-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Monta o nome do arquivo indexado e do CSV a partir da estacao
+      *>  escolhida na tela-menu, para que cada estacao tenha seus proprios
+      *>  arquivos; a estacao 01 mantem o nome original arqTemp(.txt/.csv)
+      *>------------------------------------------------------------------------
+       monta-nome-arquivo section.
+
+           if ws-estacao = 01 then
+               move "arqTemp.txt" to ws-nome-arquivo
+               move "arqTemp.csv" to ws-nome-csv
+           else
+               move spaces to ws-nome-arquivo
+               string "arqTemp" delimited by size
+                      ws-estacao delimited by size
+                      ".txt"     delimited by size
+                      into ws-nome-arquivo
+               move spaces to ws-nome-csv
+               string "arqTemp" delimited by size
+                      ws-estacao delimited by size
+                      ".csv"     delimited by size
+                      into ws-nome-csv
+           end-if
+           .
+       monta-nome-arquivo-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Rotina de consulta de temperatura  - lê o arquivo
       *>------------------------------------------------------------------------
@@ -157,54 +321,295 @@
                display "File Status ao abrir input arquivo: " ws-fs-arqTemp
            end-if
 
+           if ws-fs-arqTemp = 0 then
 
-          perform until voltar
+               display erase
+               display "Deseja pesquisar um dia especifico (S), listar da mais"
+               display "quente para a mais fria (O), filtrar por temperatura"
+               display "minima (F) ou apenas Enter para consultar tudo:"
+               accept ws-pesquisar
+
+               if pesquisar-dia then
+                   perform pesquisar-registro
+                   if achou-registro then
+                       move fd-temp                        to ws-temp
+                       display tela-consulta
+                       accept tela-consulta
+                   end-if
+
+               else
+                   if listar-ordenado
+                   or listar-filtrado then
+
+                       if listar-filtrado then
+                           display "temperatura minima a exibir: "
+                           accept ws-filtro-temp
+                       end-if
+
+                       perform carrega-tabela-consulta
+
+                       if listar-ordenado then
+                           perform ordena-tabela-desc
+                       end-if
+
+                       perform varying ws-ci from 1 by 1
+                                 until ws-ci > ws-tab-consulta-qtd
+                                    or voltar
+
+                           move ws-tab-consulta-reg(ws-ci)      to ws-temp
+                           display tela-consulta
+                           accept tela-consulta
+
+                       end-perform
+
+                   else
+                       move low-values to fd-chave
+                       start arqTemp key is not less than fd-chave
+                           invalid key move 10 to ws-fs-arqTemp
+                       end-start
+                   end-if
+               end-if
 
-              read arqTemp
-                  if  ws-fs-arqTemp <> 0
-                  and ws-fs-arqTemp <> 10 then
-                      display "File Status ao escrever arquivo: " ws-fs-arqTemp
-                  end-if
+               if not (pesquisar-dia or listar-ordenado or listar-filtrado) then
+                  perform until voltar
+                             or ws-fs-arqTemp = 10
 
-                      move fd-temp                        to ws-temp
+                      read arqTemp next record
+                          at end
+                              move 10 to ws-fs-arqTemp
+                          not at end
+                              move fd-temp                        to ws-temp
 
-                      display tela-consulta
-                      accept tela-consulta
+                              display tela-consulta
+                              accept tela-consulta
+                      end-read
 
-          end-perform
-               initialize ws-menu
+                  end-perform
+               end-if
+
+               close arqTemp
+               if ws-fs-arqTemp <> 0
+               and ws-fs-arqTemp <> 10 then
+                   display "File Status ao fechar arquivo: " ws-fs-arqTemp
+               end-if
 
-           close arqTemp
-           if ws-fs-arqTemp <> 0 then
-               display "File Status ao fechar arquivo: " ws-fs-arqTemp
            end-if
+           .
+       consultar-temp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Pesquisa direta por dia/mes/ano informado pelo usuário - leitura
+      *>  pela chave quando dia/mes/ano completos são informados; varredura
+      *>  sequencial a partir do início do arquivo quando parcial (coringa)
+      *>------------------------------------------------------------------------
+       pesquisar-registro section.
+
+           display "dia a pesquisar: "
+           accept ws-busca-dia
+
+           display "mes a pesquisar (0 = qualquer mes): "
+           accept ws-busca-mes
+
+           display "ano a pesquisar (0 = qualquer ano): "
+           accept ws-busca-ano
+
+           move "N" to ws-achou-registro
+
+           if ws-busca-mes <> 0
+           and ws-busca-ano <> 0 then
+
+               move ws-busca-ano                to fd-ano
+               move ws-busca-mes                to fd-mes
+               move ws-busca-dia                to fd-dia
+
+               read arqTemp key is fd-chave
+                   invalid key
+                       move "N" to ws-achou-registro
+                   not invalid key
+                       move "S" to ws-achou-registro
+               end-read
+
+           else
+
+               move low-values to fd-chave
+               start arqTemp key is not less than fd-chave
+                   invalid key move 10 to ws-fs-arqTemp
+               end-start
+
+               perform until achou-registro
+                          or ws-fs-arqTemp = 10
+
+                   read arqTemp next record
+                       at end
+                           move 10 to ws-fs-arqTemp
+                       not at end
+                           if fd-dia = ws-busca-dia
+                           and (ws-busca-mes = 0 or fd-mes = ws-busca-mes)
+                           and (ws-busca-ano = 0 or fd-ano = ws-busca-ano) then
+                               move "S" to ws-achou-registro
+                           end-if
+                   end-read
+
+               end-perform
 
+           end-if
 
+           if not achou-registro then
+               display "Dia informado nao encontrado no arquivo."
+           end-if
            .
-       consultar-temp-exit.
+       pesquisar-registro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carrega a tabela de consulta com todos os registros do arquivo,
+      *>  aplicando o filtro de temperatura minima quando solicitado
+      *>------------------------------------------------------------------------
+       carrega-tabela-consulta section.
+
+           move zero to ws-tab-consulta-qtd
+
+           move low-values to fd-chave
+           start arqTemp key is not less than fd-chave
+               invalid key move 10 to ws-fs-arqTemp
+           end-start
+
+           perform until ws-fs-arqTemp = 10
+                      or ws-tab-consulta-qtd >= 500
+
+               read arqTemp next record
+                   at end
+                       move 10 to ws-fs-arqTemp
+                   not at end
+                       if not listar-filtrado
+                       or fd-temperatura >= ws-filtro-temp then
+                           add 1 to ws-tab-consulta-qtd
+                           set ws-ci to ws-tab-consulta-qtd
+                           move fd-temp to ws-tab-consulta-reg(ws-ci)
+                       end-if
+               end-read
+
+           end-perform
+
+           if ws-tab-consulta-qtd >= 500
+           and ws-fs-arqTemp <> 10 then
+      *>       tabela cheia - verifica se ainda ha mais registros no
+      *>       arquivo (senao os 500 cabiam certinho e nao ha o que avisar)
+               read arqTemp next record
+                   at end
+                       move 10 to ws-fs-arqTemp
+                   not at end
+                       display "AVISO: mais de 500 registros no arquivo - esta"
+                       display "lista mostra apenas os 500 primeiros encontrados."
+               end-read
+           end-if
+           .
+       carrega-tabela-consulta-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Ordena a tabela de consulta em ordem decrescente de temperatura
+      *>  (bolha simples, mesmo padrao usado em RelatorioTemp.cbl)
+      *>------------------------------------------------------------------------
+       ordena-tabela-desc section.
+
+           perform varying ws-ci from 1 by 1
+                     until ws-ci >= ws-tab-consulta-qtd
+
+               perform varying ws-cj from ws-ci by 1
+                         until ws-cj > ws-tab-consulta-qtd
+
+                   if ws-tc-temp(ws-cj) > ws-tc-temp(ws-ci) then
+
+                       move ws-tab-consulta-reg(ws-ci) to ws-tc-troca
+                       move ws-tab-consulta-reg(ws-cj)
+                                                to ws-tab-consulta-reg(ws-ci)
+                       move ws-tc-troca         to ws-tab-consulta-reg(ws-cj)
+
+                   end-if
+
+               end-perform
+
+           end-perform
+           .
+       ordena-tabela-desc-exit.
            exit.
+
       *>------------------------------------------------------------------------
       *>  Rotina de cadastro de temperatura  - escreve no arquivo
       *>------------------------------------------------------------------------
        cadastra-temp section.
 
-           open extend arqTemp
-           if ws-fs-arqTemp <> 0 then
-               display "File Status ao abrir input arquivo: " ws-fs-arqTemp
-           end-if
+           perform abre-io-arqTemp
 
            perform until voltar
                display erase
 
-               display "dia: "
-               accept  ws-dia       *> dia a ser cadastrado pelo usuário
-
-               display "temperatura: "
-               accept ws-temperatura *> temperatura a ser cadastrada pelo usuário
-
+               move "N" to ws-dia-valido
+               perform until dia-valido
+                   display "dia: "
+                   accept  ws-dia       *> dia a ser cadastrado pelo usuário
+
+                   if ws-dia < 1 or ws-dia > 31 then
+                       display "Dia invalido! Informe um valor entre 01 e 31."
+                   else
+                       move "S" to ws-dia-valido
+                   end-if
+               end-perform
+
+               move "N" to ws-mes-valido
+               perform until mes-valido
+                   display "mes: "
+                   accept  ws-mes       *> mes a ser cadastrado pelo usuário
+
+                   if ws-mes < 1 or ws-mes > 12 then
+                       display "Mes invalido! Informe um valor entre 01 e 12."
+                   else
+                       move "S" to ws-mes-valido
+                   end-if
+               end-perform
+
+               move "N" to ws-ano-valido
+               perform until ano-valido
+                   display "ano: "
+                   accept  ws-ano       *> ano a ser cadastrado pelo usuário
+
+                   if ws-ano < 1900 or ws-ano > 2100 then
+                       display "Ano invalido! Informe um valor entre 1900 e 2100."
+                   else
+                       move "S" to ws-ano-valido
+                   end-if
+               end-perform
+
+               move "N" to ws-temp-valido
+               perform until temp-valido
+                   display "temperatura: "
+                   accept ws-temperatura *> temperatura a ser cadastrada pelo usuário
+
+                   if ws-temperatura < 00,00000
+                   or ws-temperatura > 60,00000 then
+                       display "Temperatura invalida! Informe um valor entre 00 e 60."
+                   else
+                       move "S" to ws-temp-valido
+                   end-if
+               end-perform
+
+               move ws-estacao     to ws-temp-estacao *> estacao escolhida na tela-menu
+               move function current-date       to ws-data-hora-sistema
+               move ws-operador                 to ws-temp-operador
+               move ws-data-hora-sistema(1:8)   to ws-temp-data-registro
+               move ws-data-hora-sistema(9:6)   to ws-temp-hora-registro
                move  ws-temp       to  fd-temp  *> Salvar os arquivos
                write fd-temp                    *> Escreve os dados no arquivo
-               if ws-fs-arqTemp <> 0 then
+                   invalid key
+                       display "Ja existe uma temperatura cadastrada para este dia: "
+                               ws-dia "/" ws-mes "/" ws-ano
+                   not invalid key
+                       continue
+               end-write
+               if ws-fs-arqTemp <> 0
+               and ws-fs-arqTemp <> 22 then
                    display "File Status ao escrever arquivo: " ws-fs-arqTemp
                end-if
 
@@ -222,6 +627,217 @@
        cadastra-temp-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Abre arqTemp em I-O, criando o arquivo indexado se ainda não
+      *>  existir (primeira execução)
+      *>------------------------------------------------------------------------
+       abre-io-arqTemp section.
+
+           open i-o arqTemp
+           if ws-fs-arqTemp = 35 then
+               open output arqTemp
+               close arqTemp
+               open i-o arqTemp
+           end-if
+           if ws-fs-arqTemp <> 0 then
+               display "File Status ao abrir i-o arquivo: " ws-fs-arqTemp
+           end-if
+           .
+       abre-io-arqTemp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de alteração de temperatura  - localiza pela chave e regrava
+      *>------------------------------------------------------------------------
+       altera-temp section.
+
+           perform abre-io-arqTemp
+
+           if ws-fs-arqTemp = 0 then
+
+               perform until voltar
+
+                   display erase
+                   display "dia a alterar: "
+                   accept  ws-busca-dia
+                   display "mes a alterar: "
+                   accept  ws-busca-mes
+                   display "ano a alterar: "
+                   accept  ws-busca-ano
+
+                   move ws-busca-ano                to fd-ano
+                   move ws-busca-mes                to fd-mes
+                   move ws-busca-dia                to fd-dia
+
+                   read arqTemp key is fd-chave
+                       invalid key
+                           display "Dia informado nao encontrado no arquivo."
+                       not invalid key
+                           display "Temperatura atual: " fd-temperatura
+
+                           move "N" to ws-temp-valido
+                           perform until temp-valido
+                               display "Nova temperatura : "
+                               accept fd-temperatura
+
+                               if fd-temperatura < 00,00000
+                               or fd-temperatura > 60,00000 then
+                                   display "Temperatura invalida! Informe um valor entre 00 e 60."
+                               else
+                                   move "S" to ws-temp-valido
+                               end-if
+                           end-perform
+
+                           move function current-date to ws-data-hora-sistema
+                           move ws-operador               to fd-operador
+                           move ws-data-hora-sistema(1:8) to fd-data-registro
+                           move ws-data-hora-sistema(9:6) to fd-hora-registro
+                           rewrite fd-temp
+                               invalid key
+                                   display "Erro ao gravar a alteracao."
+                           end-rewrite
+                           if ws-fs-arqTemp <> 0 then
+                               display "File Status ao alterar arquivo: " ws-fs-arqTemp
+                           end-if
+                   end-read
+
+                   display "Deseja alterar mais um dia? 'S' ou 'V'oltar"
+                   accept ws-sair
+
+               end-perform
+
+               close arqTemp
+               if ws-fs-arqTemp <> 0 then
+                   display "File Status ao fechar arquivo: " ws-fs-arqTemp
+               end-if
+
+           end-if
+           .
+       altera-temp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de exclusão de temperatura  - localiza pela chave e apaga
+      *>------------------------------------------------------------------------
+       exclui-temp section.
+
+           perform abre-io-arqTemp
+
+           if ws-fs-arqTemp = 0 then
+
+               perform until voltar
+
+                   display erase
+                   display "dia a excluir: "
+                   accept  ws-busca-dia
+                   display "mes a excluir: "
+                   accept  ws-busca-mes
+                   display "ano a excluir: "
+                   accept  ws-busca-ano
+
+                   move ws-busca-ano                to fd-ano
+                   move ws-busca-mes                to fd-mes
+                   move ws-busca-dia                to fd-dia
+
+                   read arqTemp key is fd-chave
+                       invalid key
+                           display "Dia informado nao encontrado no arquivo."
+                       not invalid key
+                           display "Temperatura: " fd-temperatura " sera excluida."
+                           delete arqTemp
+                               invalid key
+                                   display "Erro ao excluir o registro."
+                           end-delete
+                           if ws-fs-arqTemp <> 0 then
+                               display "File Status ao excluir arquivo: " ws-fs-arqTemp
+                           end-if
+                   end-read
+
+                   display "Deseja excluir mais um dia? 'S' ou 'V'oltar"
+                   accept ws-sair
+
+               end-perform
+
+               close arqTemp
+               if ws-fs-arqTemp <> 0 then
+                   display "File Status ao fechar arquivo: " ws-fs-arqTemp
+               end-if
+
+           end-if
+           .
+       exclui-temp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de exportação para CSV  - le arqTemp e grava arqTemp.csv
+      *>  usando ';' como separador de campo (o ',' já é o ponto decimal
+      *>  desta instalação, conforme decimal-point is comma)
+      *>------------------------------------------------------------------------
+       exporta-csv section.
+
+           move zero to ws-total-exportado
+
+           open input arqTemp
+           if ws-fs-arqTemp <> 0 then
+               display "File Status ao abrir input arquivo: " ws-fs-arqTemp
+           end-if
+
+           open output arqTempCSV
+           if ws-fs-csv <> 0 then
+               display "File Status ao abrir output arquivo CSV: " ws-fs-csv
+           end-if
+
+           if ws-fs-arqTemp = 0
+           and ws-fs-csv = 0 then
+
+               move "dia;mes;ano;temperatura" to fd-linha-csv
+               write fd-linha-csv
+
+               move low-values to fd-chave
+               start arqTemp key is not less than fd-chave
+                   invalid key move 10 to ws-fs-arqTemp
+               end-start
+
+               perform until ws-fs-arqTemp = 10
+
+                   read arqTemp next record
+                       at end
+                           move 10 to ws-fs-arqTemp
+                       not at end
+                           string fd-dia         delimited by size
+                                  ";"             delimited by size
+                                  fd-mes          delimited by size
+                                  ";"             delimited by size
+                                  fd-ano          delimited by size
+                                  ";"             delimited by size
+                                  fd-temperatura  delimited by size
+                                  into fd-linha-csv
+                           end-string
+                           write fd-linha-csv
+                           add 1 to ws-total-exportado
+                   end-read
+
+               end-perform
+
+               display "Exportacao concluida: " ws-total-exportado
+                       " registro(s) gravado(s) em arqTemp.csv"
+
+           end-if
+
+           close arqTemp
+           if ws-fs-arqTemp <> 0
+           and ws-fs-arqTemp <> 10 then
+               display "File Status ao fechar arquivo: " ws-fs-arqTemp
+           end-if
+
+           close arqTempCSV
+           if ws-fs-csv <> 0 then
+               display "File Status ao fechar arquivo CSV: " ws-fs-csv
+           end-if
+           .
+       exporta-csv-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Finalização
       *>------------------------------------------------------------------------
