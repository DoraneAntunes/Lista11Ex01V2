@@ -0,0 +1,247 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "ReconciliaTemp".
+       author. "Dorane M Antunes".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>Programa de reconciliação: lê arqTemp.txt (o mesmo arquivo indexado
+      *>escrito por cadastra-temp em Lista11Ex01V2) e imprime uma lista de
+      *>exceção de todo dia que apareça mais de uma vez. Desde que arqTemp
+      *>virou indexado com chave por data (ver req 003), o cadastro em
+      *>produção já rejeita duplicidade em WRITE, então esta rotina não
+      *>deve encontrar nada em condições normais - ela serve como uma
+      *>auditoria de integridade sobre os dados realmente em produção.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqTemp assign to ws-nome-arquivo
+           organization is indexed
+           access mode is sequential
+           record key is fd-chave
+           file status is ws-fs-arqTemp.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemp.
+       01 fd-temp.
+          05 fd-chave.
+             10 fd-ano                             pic  9(04).
+             10 fd-mes                             pic  9(02).
+             10 fd-dia                             pic  9(02).
+          05 fd-estacao                            pic  9(02).
+          05 fd-temperatura                        pic 99,00(04).
+          05 fd-operador                           pic  x(10).
+          05 fd-data-registro                      pic  9(08).
+          05 fd-hora-registro                      pic  9(06).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqTemp                           pic  9(02).
+       77  ws-fim-arquivo                          pic  x(01) value "N".
+           88  fim-arquivo                         value "S".
+
+      *>estacao a reconciliar - mesma convencao de nome de arquivo usada em
+      *>Lista11Ex01V2/RelatorioTemp (estacao 01 = arqTemp.txt, demais =
+      *>arqTempNN.txt)
+       77  ws-estacao                              pic  9(02) value 01.
+       77  ws-nome-arquivo                         pic  x(20).
+
+       01  ws-registros.
+           05 ws-total-registros                   pic 9(04) value zero.
+           05 ws-reg-tab                            occurs 500 times
+                                                     indexed by ws-i ws-j.
+               10 ws-reg-dia                        pic 9(02).
+               10 ws-reg-mes                        pic 9(02).
+               10 ws-reg-ano                        pic 9(04).
+               10 ws-reg-temp                       pic 99,00(04).
+
+       77  ws-tabela-cheia                          pic  x(01) value "N".
+           88  tabela-cheia                         value "S".
+
+       77  ws-qtd-iguais                            pic 9(03).
+       77  ws-ja-listado                            pic  x(01).
+           88  ja-listado                           value "S".
+       77  ws-total-duplicados                      pic 9(04) value zero.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform verifica-duplicados.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           display "Estacao a reconciliar (Enter = 01): "
+           accept ws-estacao
+
+           if ws-estacao = zero then
+               move 01 to ws-estacao
+           end-if
+
+           if ws-estacao = 01 then
+               move "arqTemp.txt" to ws-nome-arquivo
+           else
+               move spaces to ws-nome-arquivo
+               string "arqTemp" delimited by size
+                      ws-estacao delimited by size
+                      ".txt"     delimited by size
+                      into ws-nome-arquivo
+           end-if
+
+           open input arqTemp
+           if ws-fs-arqTemp <> 0 then
+               display "File Status ao abrir input arquivo: " ws-fs-arqTemp
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - carrega todos os registros em tabela
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           if ws-fs-arqTemp = 0 then
+
+               perform until fim-arquivo
+
+                   read arqTemp next record
+                       at end
+                           move "S" to ws-fim-arquivo
+                       not at end
+                           if tabela-cheia then
+                               continue
+                           else
+                               add 1 to ws-total-registros
+                               set ws-i to ws-total-registros
+                               move fd-dia          to ws-reg-dia(ws-i)
+                               move fd-mes          to ws-reg-mes(ws-i)
+                               move fd-ano          to ws-reg-ano(ws-i)
+                               move fd-temperatura  to ws-reg-temp(ws-i)
+                               if ws-total-registros >= 500 then
+                                   move "S" to ws-tabela-cheia
+                               end-if
+                           end-if
+                   end-read
+
+               end-perform
+
+               if tabela-cheia then
+                   display "AVISO: mais de 500 registros no arquivo - a"
+                   display "reconciliacao considerou apenas os 500 primeiros."
+               end-if
+
+           end-if
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Agrupa por dia/mes/ano e imprime a lista de exceção
+      *>------------------------------------------------------------------------
+       verifica-duplicados section.
+
+           display " "
+           display "===================================================================="
+           display "   RECONCILIACAO DE TEMPERATURAS - DIAS DUPLICADOS"
+           display "===================================================================="
+
+           perform varying ws-i from 1 by 1
+                     until ws-i > ws-total-registros
+
+               move "N" to ws-ja-listado
+
+      *>       já apareceu antes desta posição? se sim, esta data já foi
+      *>       impressa junto com a primeira ocorrência - não repetir.
+               perform varying ws-j from 1 by 1
+                         until ws-j >= ws-i
+                            or ja-listado
+
+                   if ws-reg-dia(ws-j) = ws-reg-dia(ws-i)
+                   and ws-reg-mes(ws-j) = ws-reg-mes(ws-i)
+                   and ws-reg-ano(ws-j) = ws-reg-ano(ws-i) then
+                       move "S" to ws-ja-listado
+                   end-if
+
+               end-perform
+
+               if not ja-listado then
+
+                   move 1 to ws-qtd-iguais
+                   perform varying ws-j from ws-i by 1
+                             until ws-j > ws-total-registros
+                       if ws-j > ws-i
+                       and ws-reg-dia(ws-j) = ws-reg-dia(ws-i)
+                       and ws-reg-mes(ws-j) = ws-reg-mes(ws-i)
+                       and ws-reg-ano(ws-j) = ws-reg-ano(ws-i) then
+                           add 1 to ws-qtd-iguais
+                       end-if
+                   end-perform
+
+                   if ws-qtd-iguais > 1 then
+
+                       add 1 to ws-total-duplicados
+                       display " "
+                       display " Dia " ws-reg-dia(ws-i) "/" ws-reg-mes(ws-i)
+                               "/" ws-reg-ano(ws-i) " aparece " ws-qtd-iguais
+                               " vezes:"
+
+                       perform varying ws-j from ws-i by 1
+                                 until ws-j > ws-total-registros
+                           if ws-reg-dia(ws-j) = ws-reg-dia(ws-i)
+                           and ws-reg-mes(ws-j) = ws-reg-mes(ws-i)
+                           and ws-reg-ano(ws-j) = ws-reg-ano(ws-i) then
+                               display "    registro " ws-j
+                                       " - temperatura: " ws-reg-temp(ws-j)
+                           end-if
+                       end-perform
+
+                   end-if
+
+               end-if
+
+           end-perform
+
+           display " "
+           display "--------------------------------------------------------------------"
+           display " Total de registros lidos      : " ws-total-registros
+           display " Total de dias com duplicidade  : " ws-total-duplicados
+           display "===================================================================="
+           .
+       verifica-duplicados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqTemp
+           if ws-fs-arqTemp <> 0 then
+               display "File Status ao fechar arquivo: " ws-fs-arqTemp
+           end-if
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
