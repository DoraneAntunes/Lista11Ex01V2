@@ -0,0 +1,347 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "RelatorioTemp".
+       author. "Dorane M Antunes".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>Programa de relatório: lê arqTemp.txt (o mesmo arquivo escrito
+      *>por cadastra-temp em Lista11Ex01V2) e imprime, por mes/ano, a
+      *>maior, a menor e a média das temperaturas, com total geral do ano.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqTemp assign to ws-nome-arquivo
+           organization is indexed
+           access mode is sequential
+           record key is fd-chave
+           file status is ws-fs-arqTemp.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemp.
+       01 fd-temp.
+          05 fd-chave.
+             10 fd-ano                             pic  9(04).
+             10 fd-mes                             pic  9(02).
+             10 fd-dia                             pic  9(02).
+          05 fd-estacao                            pic  9(02).
+          05 fd-temperatura                        pic 99,00(04).
+          05 fd-operador                           pic  x(10).
+          05 fd-data-registro                      pic  9(08).
+          05 fd-hora-registro                      pic  9(06).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqTemp                           pic  9(02).
+       77  ws-fim-arquivo                          pic  x(01) value "N".
+           88  fim-arquivo                         value "S".
+
+      *>estacao do relatorio - mesma convencao de nome de arquivo usada em
+      *>Lista11Ex01V2 (estacao 01 = arqTemp.txt, demais = arqTempNN.txt)
+       77  ws-estacao                              pic  9(02) value 01.
+       77  ws-nome-arquivo                         pic  x(20).
+
+      *>fd-temperatura usa "," como ponto decimal editado (numeric-edited),
+      *>por isso não serve para soma/média; ws-temp-num guarda o mesmo
+      *>valor em campo numérico puro para as contas do relatório.
+       77  ws-temp-num                              pic 9(02)v9(05).
+
+       01  ws-meses.
+           05 ws-total-meses                       pic 9(03) value zero.
+           05 ws-mes-tab                            occurs 60 times
+                                                     indexed by ws-idx ws-idx2.
+               10 ws-tb-ano                         pic 9(04).
+               10 ws-tb-mes                         pic 9(02).
+               10 ws-tb-qtd                         pic 9(04) value zero.
+               10 ws-tb-soma                        pic 9(06)v9(05) value zero.
+               10 ws-tb-maior                       pic 9(02)v9(05) value zero.
+               10 ws-tb-menor                       pic 9(02)v9(05) value 99,99999.
+
+       01  ws-achou                                pic  x(01).
+           88  achou-mes                           value "S".
+
+       77  ws-acumula-mes                          pic  x(01).
+           88  acumula-mes                         value "S".
+       77  ws-tabela-cheia                         pic  x(01) value "N".
+           88  tabela-cheia                        value "S".
+
+       01  ws-media                                pic 9(02)v9(05).
+       01  ws-disp-maior                           pic 99,99999.
+       01  ws-disp-menor                           pic 99,99999.
+       01  ws-disp-media                           pic 99,99999.
+
+       01  ws-grand.
+           05 ws-grand-qtd                          pic 9(05) value zero.
+           05 ws-grand-soma                         pic 9(07)v9(05) value zero.
+           05 ws-grand-maior                        pic 9(02)v9(05) value zero.
+           05 ws-grand-menor                        pic 9(02)v9(05) value 99,99999.
+           05 ws-grand-media                        pic 9(02)v9(05).
+
+       01  ws-troca.
+           05 ws-troca-ano                          pic 9(04).
+           05 ws-troca-mes                          pic 9(02).
+           05 ws-troca-qtd                          pic 9(04).
+           05 ws-troca-soma                         pic 9(06)v9(05).
+           05 ws-troca-maior                        pic 9(02)v9(05).
+           05 ws-troca-menor                        pic 9(02)v9(05).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform ordena-meses.
+           perform imprime-relatorio.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           display "Estacao do relatorio (Enter = 01): "
+           accept ws-estacao
+
+           if ws-estacao = zero then
+               move 01 to ws-estacao
+           end-if
+
+           if ws-estacao = 01 then
+               move "arqTemp.txt" to ws-nome-arquivo
+           else
+               move spaces to ws-nome-arquivo
+               string "arqTemp" delimited by size
+                      ws-estacao delimited by size
+                      ".txt"     delimited by size
+                      into ws-nome-arquivo
+           end-if
+
+           open input arqTemp
+           if ws-fs-arqTemp <> 0 then
+               display "File Status ao abrir input arquivo: " ws-fs-arqTemp
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - lê o arquivo e acumula por mes/ano
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           if ws-fs-arqTemp = 0 then
+
+               perform until fim-arquivo
+
+                   read arqTemp
+                       at end
+                           move "S" to ws-fim-arquivo
+                       not at end
+                           perform acumula-registro
+                   end-read
+
+               end-perform
+
+           end-if
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Acumula um registro lido na entrada de mes/ano correspondente
+      *>------------------------------------------------------------------------
+       acumula-registro section.
+
+           move fd-temperatura          to ws-temp-num
+           move "N" to ws-achou
+
+           perform varying ws-idx from 1 by 1
+                     until ws-idx > ws-total-meses
+                        or achou-mes
+
+               if ws-tb-ano(ws-idx) = fd-ano
+               and ws-tb-mes(ws-idx) = fd-mes then
+                   move "S" to ws-achou
+               end-if
+
+           end-perform
+
+           move "S" to ws-acumula-mes
+
+           if not achou-mes then
+               if ws-total-meses >= 60 then
+                   move "N" to ws-acumula-mes
+                   if not tabela-cheia then
+                       move "S" to ws-tabela-cheia
+                       display "AVISO: mais de 60 mes/ano distintos encontrados - o"
+                       display "detalhamento mensal do relatorio ficara incompleto"
+                       display "(o total/media geral do ano continua exato)."
+                   end-if
+               else
+                   add 1 to ws-total-meses
+                   set ws-idx to ws-total-meses
+                   move fd-ano                to ws-tb-ano(ws-idx)
+                   move fd-mes                to ws-tb-mes(ws-idx)
+                   move zero                  to ws-tb-qtd(ws-idx)
+                   move zero                  to ws-tb-soma(ws-idx)
+                   move zero                  to ws-tb-maior(ws-idx)
+                   move 99,99999              to ws-tb-menor(ws-idx)
+               end-if
+           else
+               subtract 1 from ws-idx
+           end-if
+
+           if acumula-mes then
+               add 1                        to ws-tb-qtd(ws-idx)
+               add ws-temp-num              to ws-tb-soma(ws-idx)
+
+               if ws-temp-num > ws-tb-maior(ws-idx) then
+                   move ws-temp-num           to ws-tb-maior(ws-idx)
+               end-if
+               if ws-temp-num < ws-tb-menor(ws-idx) then
+                   move ws-temp-num           to ws-tb-menor(ws-idx)
+               end-if
+           end-if
+
+           add 1                        to ws-grand-qtd
+           add ws-temp-num              to ws-grand-soma
+           if ws-temp-num > ws-grand-maior then
+               move ws-temp-num           to ws-grand-maior
+           end-if
+           if ws-temp-num < ws-grand-menor then
+               move ws-temp-num           to ws-grand-menor
+           end-if
+           .
+       acumula-registro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Ordena a tabela de meses por ano/mes crescente (bolha simples)
+      *>------------------------------------------------------------------------
+       ordena-meses section.
+
+           perform varying ws-idx from 1 by 1
+                     until ws-idx >= ws-total-meses
+
+               perform varying ws-idx2 from ws-idx by 1
+                         until ws-idx2 > ws-total-meses
+
+                   if ws-tb-ano(ws-idx2) < ws-tb-ano(ws-idx)
+                   or (ws-tb-ano(ws-idx2) = ws-tb-ano(ws-idx)
+                   and ws-tb-mes(ws-idx2) < ws-tb-mes(ws-idx)) then
+
+                       move ws-tb-ano(ws-idx)   to ws-troca-ano
+                       move ws-tb-mes(ws-idx)   to ws-troca-mes
+                       move ws-tb-qtd(ws-idx)   to ws-troca-qtd
+                       move ws-tb-soma(ws-idx)  to ws-troca-soma
+                       move ws-tb-maior(ws-idx) to ws-troca-maior
+                       move ws-tb-menor(ws-idx) to ws-troca-menor
+
+                       move ws-tb-ano(ws-idx2)   to ws-tb-ano(ws-idx)
+                       move ws-tb-mes(ws-idx2)   to ws-tb-mes(ws-idx)
+                       move ws-tb-qtd(ws-idx2)   to ws-tb-qtd(ws-idx)
+                       move ws-tb-soma(ws-idx2)  to ws-tb-soma(ws-idx)
+                       move ws-tb-maior(ws-idx2) to ws-tb-maior(ws-idx)
+                       move ws-tb-menor(ws-idx2) to ws-tb-menor(ws-idx)
+
+                       move ws-troca-ano   to ws-tb-ano(ws-idx2)
+                       move ws-troca-mes   to ws-tb-mes(ws-idx2)
+                       move ws-troca-qtd   to ws-tb-qtd(ws-idx2)
+                       move ws-troca-soma  to ws-tb-soma(ws-idx2)
+                       move ws-troca-maior to ws-tb-maior(ws-idx2)
+                       move ws-troca-menor to ws-tb-menor(ws-idx2)
+
+                   end-if
+
+               end-perform
+
+           end-perform
+           .
+       ordena-meses-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Impressão do relatório mensal/anual
+      *>------------------------------------------------------------------------
+       imprime-relatorio section.
+
+           display " "
+           display "===================================================================="
+           display "   RELATORIO DE TEMPERATURAS - RESUMO MENSAL / ANUAL"
+           display "===================================================================="
+           display " MES/ANO   QTD DIAS   MAIOR      MENOR      MEDIA"
+           display "--------------------------------------------------------------------"
+
+           perform varying ws-idx from 1 by 1
+                     until ws-idx > ws-total-meses
+
+               if ws-tb-qtd(ws-idx) > 0 then
+                   divide ws-tb-soma(ws-idx) by ws-tb-qtd(ws-idx)
+                       giving ws-media
+               else
+                   move zero to ws-media
+               end-if
+
+               move ws-tb-maior(ws-idx)   to ws-disp-maior
+               move ws-tb-menor(ws-idx)   to ws-disp-menor
+               move ws-media              to ws-disp-media
+
+               display ws-tb-mes(ws-idx) "/" ws-tb-ano(ws-idx)
+                       "     " ws-tb-qtd(ws-idx)
+                       "      " ws-disp-maior
+                       "  " ws-disp-menor
+                       "  " ws-disp-media
+
+           end-perform
+
+           display "--------------------------------------------------------------------"
+
+           if ws-grand-qtd > 0 then
+               divide ws-grand-soma by ws-grand-qtd giving ws-grand-media
+           else
+               move zero to ws-grand-media
+           end-if
+
+           move ws-grand-maior           to ws-disp-maior
+           move ws-grand-menor           to ws-disp-menor
+           move ws-grand-media           to ws-disp-media
+
+           display " TOTAL/MEDIA GERAL DO ANO"
+           display " Dias registrados : " ws-grand-qtd
+           display " Maior temperatura: " ws-disp-maior
+           display " Menor temperatura: " ws-disp-menor
+           display " Media geral      : " ws-disp-media
+           display "===================================================================="
+           .
+       imprime-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqTemp
+           if ws-fs-arqTemp <> 0 then
+               display "File Status ao fechar arquivo: " ws-fs-arqTemp
+           end-if
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
